@@ -1,20 +1,161 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-       author. KL.Cheng.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-NUM1 PIC 9(5).
-           01 WS-NUM2 PIC 9(5).
-           01 WS-RESULT pic 9(5).
-           01 ABC pic x(1).
-      
-       PROCEDURE DIVISION.
-           DISPLAY "INPUT NUM1 : ".
-           ACCEPT WS-NUM1. 
-           DISPLAY "INPUT NUM2 : ".
-           ACCEPT WS-NUM2.
-           MULTIPLY WS-NUM1 BY WS-NUM2 giving WS-RESULT.
-           DISPLAY "RESULT IS : " , WS-RESULT.
-           
-       STOP RUN.
+000100*****************************************************************
+000110*  IDENTIFICATION DIVISION.
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID.     HELLO.
+000140 AUTHOR.         KL.Cheng.
+000150*
+000160*****************************************************************
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ------------------------------------------
+000200*  2026-08-09 KLC   WS-NUM1/WS-NUM2/WS-RESULT CONVERTED FROM
+000210*                   UNSIGNED PIC 9(5) TO SIGNED COMP-3 WITH 2
+000220*                   DECIMAL PLACES SO THE COUNTER CAN PRICE-
+000230*                   EXTEND QTY X UNIT PRICE (INCLUDING CREDITS)
+000240*                   AND SEE A ROUNDED RESULT, NOT A TRUNCATED
+000250*                   WHOLE NUMBER.
+000260*  2026-08-09 KLC   ABC IS NOW AN OPERATOR-ENTERED OPERATION
+000270*                   CODE (M/A/S/D) THAT DRIVES AN EVALUATE TO
+000280*                   PICK THE ARITHMETIC STATEMENT, SO THE
+000290*                   PROGRAM IS A GENERAL TWO-NUMBER CALCULATOR
+000300*                   RATHER THAN A HARD-CODED MULTIPLY.
+000310*  2026-08-09 KLC   REPLACED THE INLINE NUM1/NUM2/RESULT AND
+000320*                   OPERATION-CODE FIELDS WITH THE SHARED
+000330*                   NUMPAIR COPYBOOK'S TRANSACTION-RECORD, SO
+000340*                   OTHER PROGRAMS IN THE SHOP CAN READ/WRITE
+000350*                   THE SAME RECORD SHAPE.
+000360*  2026-08-09 KLC   APPEND AN AUDIT RECORD TO THE SHARED
+000370*                   AUDITLOG FILE AFTER EVERY RUN SO A COUNTER
+000380*                   TOTAL CAN BE TRACED BACK TO THE RUN THAT
+000390*                   PRODUCED IT.
+000400*  2026-08-09 KLC   DISPLAY THE RESULT THROUGH AN EDITED WORK
+000410*                   FIELD SO THE DECIMAL POINT SHOWS, AND TRAP
+000420*                   DIVIDE-BY-ZERO WITH ON SIZE ERROR INSTEAD OF
+000430*                   LETTING IT FALL THROUGH SILENTLY.
+000440*  2026-08-09 KLC   ADDED ON SIZE ERROR TO THE MULTIPLY, ADD AND
+000450*                   SUBTRACT BRANCHES TO MATCH THE DIVIDE BRANCH -
+000460*                   TR-RESULT IS NOW WIDE ENOUGH FOR A NORMAL
+000470*                   EXTENSION, BUT AN OPERATOR-ENTERED VALUE AT
+000480*                   THE EDGE OF TR-NUM1/TR-NUM2'S RANGE SHOULD
+000490*                   STILL BE REPORTED RATHER THAN LEFT TRUNCATED.
+000491*  2026-08-09 KLC   SPLIT THE MAINLINE OUT OF THE UNNAMED INITIAL
+000492*                   PARAGRAPH INTO 0000-MAINLINE/1000-GET-INPUT/
+000493*                   2000-COMPUTE, MATCHING THE NUMBERED-PARAGRAPH,
+000494*                   PERFORM-THRU-EXIT STRUCTURE THE REST OF THIS
+000495*                   CHANGE SET ALREADY USES IN HELLOBAT, HELLORPT
+000496*                   AND USERINPUT.
+000500*****************************************************************
+000510*
+000520 ENVIRONMENT DIVISION.
+000530 INPUT-OUTPUT SECTION.
+000540 FILE-CONTROL.
+000550     SELECT AUDIT-FILE
+000560         ASSIGN TO AUDITLOG
+000570         ORGANIZATION IS SEQUENTIAL
+000580         FILE STATUS IS WS-AUDIT-STATUS.
+000590*
+000600 DATA DIVISION.
+000610 FILE SECTION.
+000620 FD  AUDIT-FILE
+000630     LABEL RECORDS ARE STANDARD
+000640     COPY AUDITREC.
+000650*
+000660 WORKING-STORAGE SECTION.
+000670     COPY NUMPAIR.
+000680 77  WS-AUDIT-STATUS       PIC X(02)                 VALUE "00".
+000690 77  WS-RESULT-EDIT        PIC -(10)9.99.
+000700*
+000710 PROCEDURE DIVISION.
+000711*
+000712*****************************************************************
+000713*  0000-MAINLINE
+000714*  GETS THE OPERATOR'S OPERATION CODE AND OPERAND PAIR, COMPUTES
+000715*  THE RESULT, DISPLAYS IT, AND LOGS AN AUDIT RECORD FOR THE RUN.
+000716*****************************************************************
+000717 0000-MAINLINE.
+000718     PERFORM 1000-GET-INPUT THRU 1000-EXIT.
+000719     PERFORM 2000-COMPUTE THRU 2000-EXIT.
+000720     MOVE TR-RESULT TO WS-RESULT-EDIT.
+000721     DISPLAY "RESULT IS : " , WS-RESULT-EDIT.
+000722     PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT.
+000723     STOP RUN.
+000724*
+000725*****************************************************************
+000726*  1000-GET-INPUT
+000727*  PROMPTS FOR AND ACCEPTS THE OPERATION CODE AND THE TWO
+000728*  OPERANDS.
+000729*****************************************************************
+000730 1000-GET-INPUT.
+000731     DISPLAY "OPERATION (M=MULTIPLY, A=ADD, S=SUBTRACT, "
+000732         "D=DIVIDE) : ".
+000733     ACCEPT TR-OPERATION-CODE.
+000734     DISPLAY "INPUT NUM1 : ".
+000735     ACCEPT TR-NUM1.
+000736     DISPLAY "INPUT NUM2 : ".
+000737     ACCEPT TR-NUM2.
+000738 1000-EXIT.
+000739     EXIT.
+000740*
+000741*****************************************************************
+000742*  2000-COMPUTE
+000743*  PICKS THE ARITHMETIC STATEMENT MATCHING THE OPERATOR-ENTERED
+000744*  OPERATION CODE AND EXTENDS TR-NUM1/TR-NUM2 INTO TR-RESULT.
+000745*****************************************************************
+000746 2000-COMPUTE.
+000747     EVALUATE TRUE
+000748         WHEN TR-OP-MULTIPLY
+000749             MULTIPLY TR-NUM1 BY TR-NUM2 GIVING TR-RESULT ROUNDED
+000750                 ON SIZE ERROR
+000751                     DISPLAY "*** RESULT TOO LARGE FOR TR-RESULT "
+000752                         "- EXTENSION REJECTED ***"
+000753                     MOVE ZERO TO TR-RESULT
+000754             END-MULTIPLY
+000755         WHEN TR-OP-ADD
+000756             ADD TR-NUM1 TO TR-NUM2 GIVING TR-RESULT ROUNDED
+000757                 ON SIZE ERROR
+000758                     DISPLAY "*** RESULT TOO LARGE FOR TR-RESULT "
+000759                         "- EXTENSION REJECTED ***"
+000760                     MOVE ZERO TO TR-RESULT
+000761             END-ADD
+000762         WHEN TR-OP-SUBTRACT
+000763             SUBTRACT TR-NUM2 FROM TR-NUM1 GIVING TR-RESULT
+000764                 ROUNDED
+000765                 ON SIZE ERROR
+000766                     DISPLAY "*** RESULT TOO LARGE FOR TR-RESULT "
+000767                         "- EXTENSION REJECTED ***"
+000768                     MOVE ZERO TO TR-RESULT
+000769             END-SUBTRACT
+000770         WHEN TR-OP-DIVIDE
+000771             DIVIDE TR-NUM1 BY TR-NUM2 GIVING TR-RESULT ROUNDED
+000772                 ON SIZE ERROR
+000773                     DISPLAY "*** DIVIDE BY ZERO ***"
+000774                     MOVE ZERO TO TR-RESULT
+000775             END-DIVIDE
+000776         WHEN OTHER
+000777             DISPLAY "*** INVALID OPERATION CODE ***"
+000778             MOVE ZERO TO TR-RESULT
+000779     END-EVALUATE.
+000780 2000-EXIT.
+000781     EXIT.
+000782*
+001180*****************************************************************
+001190*  7000-WRITE-AUDIT-RECORD
+001200*  APPENDS ONE AUDIT RECORD FOR THIS RUN TO THE SHARED AUDITLOG
+001210*  FILE. THE FILE IS CREATED ON ITS FIRST USE.
+001220*****************************************************************
+001230 7000-WRITE-AUDIT-RECORD.
+001240     OPEN EXTEND AUDIT-FILE.
+001250     IF WS-AUDIT-STATUS = "35"
+001260         OPEN OUTPUT AUDIT-FILE
+001270     END-IF.
+001280     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+001290     ACCEPT AUD-TIME FROM TIME.
+001300     MOVE "HELLO" TO AUD-PROGRAM-ID.
+001310     ACCEPT AUD-OPERATOR-ID FROM ENVIRONMENT "USER".
+001320     MOVE TR-NUM1 TO AUD-INPUT-1.
+001330     MOVE TR-NUM2 TO AUD-INPUT-2.
+001340     MOVE TR-RESULT TO AUD-RESULT.
+001350     WRITE AUDIT-RECORD.
+001360     CLOSE AUDIT-FILE.
+001370 7000-EXIT.
+001380     EXIT.
