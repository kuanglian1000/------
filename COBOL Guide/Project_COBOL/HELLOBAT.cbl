@@ -0,0 +1,393 @@
+000100*****************************************************************
+000110*  IDENTIFICATION DIVISION.
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID.     HELLOBAT.
+000140 AUTHOR.         K.L. CHENG.
+000150 INSTALLATION.   BATCH-CONTROL DESK.
+000160 DATE-WRITTEN.   2026-08-09.
+000170 DATE-COMPILED.
+000180*****************************************************************
+000190*  MODIFICATION HISTORY
+000200*  DATE       INIT  DESCRIPTION
+000210*  ---------  ----  ------------------------------------------
+000220*  2026-08-09 KLC   ORIGINAL - BATCH DRIVER THAT RUNS HELLO'S
+000230*                   EXTENSION-MULTIPLY LOGIC OVER A SEQUENTIAL
+000240*                   FILE OF NUM1/NUM2 TRANSACTIONS SO A DAY'S
+000250*                   WORTH OF LINE-ITEMS CAN BE SUBMITTED AS ONE
+000260*                   JOB INSTEAD OF KEYED ONE AT A TIME THROUGH
+000270*                   HELLO.
+000280*  2026-08-09 KLC   WRITE A CHECKPOINT RECORD EVERY
+000290*                   WS-CHECKPOINT-INTERVAL TRANSACTIONS AND
+000300*                   ACCEPT A "RESTART <RUN-ID>" COMMAND-LINE
+000310*                   PARAMETER THAT SKIPS TRANS-IN-FILE PAST THE
+000320*                   LAST CHECKPOINT AND EXTENDS TRANS-OUT-FILE
+000330*                   RATHER THAN STARTING THE WHOLE JOB OVER
+000340*                   AFTER AN ABEND PARTWAY THROUGH A LARGE FILE.
+000350*  2026-08-09 KLC   2000-PROCESS-TRANSACTION NOW EVALUATES
+000360*                   TR-OPERATION-CODE AND PERFORMS THE MATCHING
+000370*                   ARITHMETIC (MIRRORING HELLO) INSTEAD OF
+000380*                   ALWAYS MULTIPLYING; AND A RESTART NO LONGER
+000390*                   TRUSTS A CHECKPOINT WRITTEN UNDER A
+000400*                   DIFFERENT RUN-ID - IT STARTS FROM RECORD ONE
+000410*                   INSTEAD.
+000420*  2026-08-09 KLC   ADDED ON SIZE ERROR TO THE MULTIPLY, ADD AND
+000430*                   SUBTRACT BRANCHES OF 2000-PROCESS-TRANSACTION
+000440*                   TO MATCH THE DIVIDE BRANCH, NOW THAT
+000450*                   TR-RESULT IS WIDE ENOUGH FOR A NORMAL
+000460*                   EXTENSION BUT AN EXTREME OPERATOR-ENTERED
+000470*                    PAIR COULD STILL OVERFLOW IT.
+000471*  2026-08-09 KLC   WS-CHECKPOINT-INTERVAL DROPPED FROM 5 TO 1 -
+000472*                   TRANS-OUT-FILE HAS NO SYMMETRIC REPOSITIONING
+000473*                   TO UNDO RECORDS WRITTEN SINCE THE LAST
+000474*                   CHECKPOINT, SO ANY GAP BETWEEN CHECKPOINTS WAS
+000475*                   A WINDOW WHERE A RESTART WOULD RE-WRITE
+000476*                   ALREADY-WRITTEN OUTPUT RECORDS A SECOND TIME.
+000477*                   CHECKPOINTING EVERY TRANSACTION CLOSES THE
+000478*                   WINDOW ENTIRELY INSTEAD OF JUST SHRINKING IT.
+000479*  2026-08-09 KLC   1000-INITIALIZE NO LONGER DECIDES OPEN EXTEND
+000481*                   VS OPEN OUTPUT FOR TRANS-OUT-FILE FROM THE
+000482*                   RAW RESTART KEYWORD - IT NOW REPOSITIONS THE
+000483*                   INPUT FILE FIRST AND BASES THE DECISION ON
+000484*                   WHETHER THAT CAME BACK WITH A GENUINE PRIOR
+000485*                   SKIP COUNT. A RESTART WHOSE CHECKPOINT DOESN'T
+000486*                   VALIDATE (MISSING FILE, OR A RUN-ID THAT
+000487*                   DOESN'T MATCH) NOW FALLS BACK TO OPEN OUTPUT
+000488*                   INSTEAD OF APPENDING A FULL REPROCESSED RUN ON
+000489*                   TOP OF THE PRIOR RUN'S OUTPUT.
+000491*****************************************************************
+000492*
+000500 ENVIRONMENT DIVISION.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT TRANS-IN-FILE
+000540         ASSIGN TO TRANSIN
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS WS-TRANS-IN-STATUS.
+000570     SELECT TRANS-OUT-FILE
+000580         ASSIGN TO TRANSOUT
+000590         ORGANIZATION IS SEQUENTIAL
+000600         FILE STATUS IS WS-TRANS-OUT-STATUS.
+000610     SELECT CHECKPOINT-FILE
+000620         ASSIGN TO CHKPTF
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS WS-CHKPT-STATUS.
+000650*
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  TRANS-IN-FILE
+000690     LABEL RECORDS ARE STANDARD
+000700     RECORDING MODE IS F.
+000710     COPY NUMPAIR REPLACING ==TRANSACTION-RECORD==
+000720         BY ==TRANS-IN-RECORD==.
+000730 FD  TRANS-OUT-FILE
+000740     LABEL RECORDS ARE STANDARD
+000750     RECORDING MODE IS F.
+000760     COPY NUMPAIR REPLACING ==TRANSACTION-RECORD==
+000770         BY ==TRANS-OUT-RECORD==.
+000780 FD  CHECKPOINT-FILE
+000790     LABEL RECORDS ARE STANDARD
+000800     RECORDING MODE IS F.
+000810     COPY CHKPT.
+000820*
+000830 WORKING-STORAGE SECTION.
+000840*
+000850*    -------------------------------------------------------
+000860*    FILE STATUS AND RUN COUNTERS.
+000870*    -------------------------------------------------------
+000880 77  WS-TRANS-IN-STATUS    PIC X(02)                 VALUE "00".
+000890 77  WS-TRANS-OUT-STATUS   PIC X(02)                 VALUE "00".
+000900 77  WS-CHKPT-STATUS       PIC X(02)                 VALUE "00".
+000910 77  WS-RECORD-COUNT       BINARY-LONG               VALUE 0.
+000920*
+000930*    -------------------------------------------------------
+000940*    CHECKPOINT/RESTART CONTROL FIELDS. WS-TOTAL-PROCESSED IS
+000950*    THE ABSOLUTE POSITION IN TRANS-IN-FILE (CARRIED FORWARD
+000960*    ACROSS A RESTART); WS-RECORD-COUNT IS JUST THIS RUN'S
+000970*    COUNT, SHOWN IN THE END-OF-JOB DISPLAY.
+000980*    -------------------------------------------------------
+000990 77  WS-TOTAL-PROCESSED    BINARY-LONG               VALUE 0.
+001000 77  WS-CHECKPOINT-INTERVAL
+001010                           BINARY-LONG               VALUE 1.
+001020 77  WS-CKPT-QUOTIENT      BINARY-LONG               VALUE 0.
+001030 77  WS-CKPT-REMAINDER     BINARY-LONG               VALUE 0.
+001040 77  WS-SKIP-COUNT         BINARY-LONG               VALUE 0.
+001050 77  WS-RUN-ID             PIC X(08)                 VALUE SPACES.
+001060*
+001070*    -------------------------------------------------------
+001080*    RUN PARAMETER FIELDS - THE COMMAND LINE IS PARSED FOR AN
+001090*    OPTIONAL LEADING "RESTART" KEYWORD AND AN OPERATOR-
+001100*    SUPPLIED RUN-ID.
+001110*    -------------------------------------------------------
+001120 01  WS-COMMAND-LINE       PIC X(40)                 VALUE SPACES.
+001130 01  WS-PARM-1             PIC X(10)                 VALUE SPACES.
+001140 01  WS-PARM-2             PIC X(10)                 VALUE SPACES.
+001150*
+001160*    -------------------------------------------------------
+001170*    CONTROL SWITCHES.
+001180*    -------------------------------------------------------
+001190 01  SW-END-OF-FILE        PIC X(01)                 VALUE "N".
+001200     88  END-OF-FILE                                VALUE "Y".
+001210 01  SW-RESTART-MODE       PIC X(01)                 VALUE "N".
+001220     88  RESTART-MODE                               VALUE "Y".
+001230*
+001240 PROCEDURE DIVISION.
+001250*
+001260*****************************************************************
+001270*  0000-MAINLINE
+001280*  OPENS THE TRANSACTION FILES, DRIVES THE EXTENSION LOOP UNTIL
+001290*  END OF THE INPUT FILE, AND CLOSES DOWN.
+001300*****************************************************************
+001310 0000-MAINLINE.
+001320     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001330     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001340         UNTIL END-OF-FILE.
+001350     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001360     STOP RUN.
+001370*
+001380*****************************************************************
+001390*  1000-INITIALIZE
+001400*  READS THE RUN PARAMETERS, OPENS THE INPUT FILE, AND ON A
+001401*  RESTART REPOSITIONS PAST ANY PRIOR CHECKPOINT BEFORE THE
+001402*  OUTPUT FILE IS EVEN OPENED - WS-SKIP-COUNT COMING BACK GREATER
+001403*  THAN ZERO IS WHAT DECIDES WHETHER TRANS-OUT-FILE IS EXTENDED
+001404*  OR REPLACED, NOT THE RAW RESTART KEYWORD, SO A RESTART WHOSE
+001405*  CHECKPOINT DOESN'T VALIDATE (MISSING FILE OR A RUN-ID THAT
+001406*  DOESN'T MATCH) FALLS BACK TO OPEN OUTPUT AND REPROCESSES THE
+001407*  INPUT CLEANLY INSTEAD OF APPENDING A SECOND COPY OF EVERY
+001408*  TRANSACTION ON TOP OF THE PRIOR RUN'S OUTPUT. PRIMES THE LOOP
+001409*  WITH THE FIRST UNPROCESSED INPUT RECORD.
+001450*****************************************************************
+001460 1000-INITIALIZE.
+001470     PERFORM 1100-GET-RUN-PARMS THRU 1100-EXIT.
+001480     OPEN INPUT TRANS-IN-FILE.
+001490     IF WS-TRANS-IN-STATUS NOT = "00"
+001500         DISPLAY "*** ERROR OPENING TRANSIN - STATUS "
+001510             WS-TRANS-IN-STATUS
+001520         MOVE 16 TO RETURN-CODE
+001530         GO TO 9999-ABEND
+001540     END-IF.
+001550     IF RESTART-MODE
+001560         PERFORM 1200-REPOSITION-INPUT THRU 1200-EXIT
+001570     END-IF.
+001580     IF WS-SKIP-COUNT > 0
+001590         OPEN EXTEND TRANS-OUT-FILE
+001600         IF WS-TRANS-OUT-STATUS = "35"
+001610             OPEN OUTPUT TRANS-OUT-FILE
+001620         END-IF
+001630     ELSE
+001640         OPEN OUTPUT TRANS-OUT-FILE
+001650     END-IF.
+001660     IF WS-TRANS-OUT-STATUS NOT = "00"
+001670         DISPLAY "*** ERROR OPENING TRANSOUT - STATUS "
+001680             WS-TRANS-OUT-STATUS
+001690         MOVE 16 TO RETURN-CODE
+001700         GO TO 9999-ABEND
+001710     END-IF.
+001720     PERFORM 2100-READ-TRANS-IN THRU 2100-EXIT.
+001730 1000-EXIT.
+001740     EXIT.
+001750*
+001760*****************************************************************
+001770*  1100-GET-RUN-PARMS
+001780*  PARSES THE COMMAND LINE FOR AN OPTIONAL "RESTART" KEYWORD
+001790*  AND A RUN-ID. WHEN NO RUN-ID IS SUPPLIED, TODAY'S DATE IS
+001800*  USED SO EACH DAY'S JOBS ARE DISTINGUISHABLE ON THE
+001810*  CHECKPOINT RECORD.
+001820*****************************************************************
+001830 1100-GET-RUN-PARMS.
+001840     ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+001850     UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+001860         INTO WS-PARM-1 WS-PARM-2.
+001870     IF WS-PARM-1 = "RESTART"
+001880         SET RESTART-MODE TO TRUE
+001890         MOVE WS-PARM-2 TO WS-RUN-ID
+001900     ELSE
+001910         MOVE WS-PARM-1 TO WS-RUN-ID
+001920     END-IF.
+001930     IF WS-RUN-ID = SPACES
+001940         ACCEPT WS-RUN-ID FROM DATE YYYYMMDD
+001950     END-IF.
+001960 1100-EXIT.
+001970     EXIT.
+001980*
+001990*****************************************************************
+002000*  1200-REPOSITION-INPUT
+002010*  READS THE LAST CHECKPOINT RECORD (IF ANY) AND SKIP-READS
+002020*  TRANS-IN-FILE PAST THE RECORDS IT SHOWS AS ALREADY
+002030*  PROCESSED, SINCE A SEQUENTIAL FILE HAS NO RANDOM POSITIONING.
+002040*  WS-TOTAL-PROCESSED IS PRIMED WITH THE SKIP COUNT SO
+002050*  CHECKPOINTS WRITTEN FROM THIS POINT ON CONTINUE THE
+002060*  ABSOLUTE RECORD COUNT RATHER THAN RESTARTING IT AT ZERO.
+002070*****************************************************************
+002080 1200-REPOSITION-INPUT.
+002090     OPEN INPUT CHECKPOINT-FILE.
+002100     IF WS-CHKPT-STATUS = "35"
+002110         DISPLAY "*** NO CHECKPOINT FILE FOUND - RESTARTING FROM "
+002120             "RECORD ONE ***"
+002130         MOVE 0 TO WS-SKIP-COUNT
+002140     ELSE
+002150         IF WS-CHKPT-STATUS NOT = "00"
+002160             DISPLAY "*** ERROR OPENING CHKPTF - STATUS "
+002170                 WS-CHKPT-STATUS
+002180             MOVE 16 TO RETURN-CODE
+002190             GO TO 9999-ABEND
+002200         END-IF
+002210         READ CHECKPOINT-FILE
+002220             AT END
+002230                 MOVE 0 TO WS-SKIP-COUNT
+002240             NOT AT END
+002250                 IF CHK-RUN-ID = WS-RUN-ID
+002260                     MOVE CHK-LAST-RECORD-NO TO WS-SKIP-COUNT
+002270                 ELSE
+002280                     DISPLAY "*** CHECKPOINT BELONGS TO RUN-ID "
+002290                         CHK-RUN-ID " - RESTARTING " WS-RUN-ID
+002300                         " FROM RECORD ONE ***"
+002310                     MOVE 0 TO WS-SKIP-COUNT
+002320                 END-IF
+002330         END-READ
+002340         CLOSE CHECKPOINT-FILE
+002350     END-IF.
+002360     MOVE WS-SKIP-COUNT TO WS-TOTAL-PROCESSED.
+002370     DISPLAY "RESTARTING " WS-RUN-ID " PAST RECORD "
+002380         WS-SKIP-COUNT.
+002390     PERFORM 1250-SKIP-ONE-RECORD THRU 1250-EXIT
+002400         WS-SKIP-COUNT TIMES.
+002410 1200-EXIT.
+002420     EXIT.
+002430*
+002440*****************************************************************
+002450*  1250-SKIP-ONE-RECORD
+002460*  READS AND DISCARDS ONE TRANS-IN-FILE RECORD ALREADY ACCOUNTED
+002470*  FOR BY THE LAST CHECKPOINT.
+002480*****************************************************************
+002490 1250-SKIP-ONE-RECORD.
+002500     READ TRANS-IN-FILE
+002510         AT END
+002520             SET END-OF-FILE TO TRUE
+002530     END-READ.
+002540 1250-EXIT.
+002550     EXIT.
+002560*
+002570*****************************************************************
+002580*  2000-PROCESS-TRANSACTION
+002590*  EXTENDS ONE NUM1/NUM2 PAIR (HELLO'S MULTIPLY LOGIC), WRITES
+002600*  THE RESULT RECORD, CHECKPOINTS EVERY WS-CHECKPOINT-INTERVAL
+002610*  TRANSACTIONS, AND READS THE NEXT INPUT RECORD.
+002620*****************************************************************
+002630 2000-PROCESS-TRANSACTION.
+002640     MOVE TR-BATCH-ID OF TRANS-IN-RECORD
+002650         TO TR-BATCH-ID OF TRANS-OUT-RECORD.
+002660     MOVE TR-OPERATION-CODE OF TRANS-IN-RECORD
+002670         TO TR-OPERATION-CODE OF TRANS-OUT-RECORD.
+002680     MOVE TR-NUM1 OF TRANS-IN-RECORD
+002690         TO TR-NUM1 OF TRANS-OUT-RECORD.
+002700     MOVE TR-NUM2 OF TRANS-IN-RECORD
+002710         TO TR-NUM2 OF TRANS-OUT-RECORD.
+002720     EVALUATE TRUE
+002730         WHEN TR-OP-MULTIPLY OF TRANS-IN-RECORD
+002740             MULTIPLY TR-NUM1 OF TRANS-IN-RECORD
+002750                 BY TR-NUM2 OF TRANS-IN-RECORD
+002760                 GIVING TR-RESULT OF TRANS-OUT-RECORD ROUNDED
+002770                 ON SIZE ERROR
+002780                     DISPLAY "*** RESULT TOO LARGE FOR "
+002790                         "TR-RESULT - EXTENSION REJECTED ***"
+002800                     MOVE ZERO TO TR-RESULT OF TRANS-OUT-RECORD
+002810             END-MULTIPLY
+002820         WHEN TR-OP-ADD OF TRANS-IN-RECORD
+002830             ADD TR-NUM1 OF TRANS-IN-RECORD
+002840                 TO TR-NUM2 OF TRANS-IN-RECORD
+002850                 GIVING TR-RESULT OF TRANS-OUT-RECORD ROUNDED
+002860                 ON SIZE ERROR
+002870                     DISPLAY "*** RESULT TOO LARGE FOR "
+002880                         "TR-RESULT - EXTENSION REJECTED ***"
+002890                     MOVE ZERO TO TR-RESULT OF TRANS-OUT-RECORD
+002900             END-ADD
+002910         WHEN TR-OP-SUBTRACT OF TRANS-IN-RECORD
+002920             SUBTRACT TR-NUM2 OF TRANS-IN-RECORD
+002930                 FROM TR-NUM1 OF TRANS-IN-RECORD
+002940                 GIVING TR-RESULT OF TRANS-OUT-RECORD ROUNDED
+002950                 ON SIZE ERROR
+002960                     DISPLAY "*** RESULT TOO LARGE FOR "
+002970                         "TR-RESULT - EXTENSION REJECTED ***"
+002980                     MOVE ZERO TO TR-RESULT OF TRANS-OUT-RECORD
+002990             END-SUBTRACT
+003000         WHEN TR-OP-DIVIDE OF TRANS-IN-RECORD
+003010             DIVIDE TR-NUM1 OF TRANS-IN-RECORD
+003020                 BY TR-NUM2 OF TRANS-IN-RECORD
+003030                 GIVING TR-RESULT OF TRANS-OUT-RECORD ROUNDED
+003040                 ON SIZE ERROR
+003050                     DISPLAY "*** DIVIDE BY ZERO ***"
+003060                     MOVE ZERO TO TR-RESULT OF TRANS-OUT-RECORD
+003070             END-DIVIDE
+003080         WHEN OTHER
+003090             DISPLAY "*** INVALID OPERATION CODE ***"
+003100             MOVE ZERO TO TR-RESULT OF TRANS-OUT-RECORD
+003110     END-EVALUATE.
+003120     WRITE TRANS-OUT-RECORD.
+003130     ADD 1 TO WS-RECORD-COUNT.
+003140     ADD 1 TO WS-TOTAL-PROCESSED.
+003150     DIVIDE WS-TOTAL-PROCESSED BY WS-CHECKPOINT-INTERVAL
+003160         GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+003170     IF WS-CKPT-REMAINDER = 0
+003180         PERFORM 7200-WRITE-CHECKPOINT THRU 7200-EXIT
+003190     END-IF.
+003200     PERFORM 2100-READ-TRANS-IN THRU 2100-EXIT.
+003210 2000-EXIT.
+003220     EXIT.
+003230*
+003240*****************************************************************
+003250*  2100-READ-TRANS-IN
+003260*  READS THE NEXT TRANSACTION, SETTING END-OF-FILE WHEN
+003270*  EXHAUSTED.
+003280*****************************************************************
+003290 2100-READ-TRANS-IN.
+003300     READ TRANS-IN-FILE
+003310         AT END
+003320             SET END-OF-FILE TO TRUE
+003330     END-READ.
+003340 2100-EXIT.
+003350     EXIT.
+003360*
+003370*****************************************************************
+003380*  7200-WRITE-CHECKPOINT
+003390*  WRITES A RUN-CONTROL RECORD SHOWING HOW MANY INPUT RECORDS
+003400*  HAVE BEEN PROCESSED SO FAR, SO A RESTART CAN SKIP PAST THEM.
+003410*  THE CHECKPOINT FILE HOLDS ONLY THE LATEST RECORD, SO EACH
+003420*  WRITE REPLACES IT.
+003430*****************************************************************
+003440 7200-WRITE-CHECKPOINT.
+003450     MOVE WS-RUN-ID TO CHK-RUN-ID.
+003460     MOVE WS-TOTAL-PROCESSED TO CHK-LAST-RECORD-NO.
+003470     SET CHK-IN-PROGRESS TO TRUE.
+003480     OPEN OUTPUT CHECKPOINT-FILE.
+003490     WRITE CHECKPOINT-RECORD.
+003500     CLOSE CHECKPOINT-FILE.
+003510 7200-EXIT.
+003520     EXIT.
+003530*
+003540*****************************************************************
+003550*  8000-FINALIZE
+003560*  WRITES A FINAL "COMPLETE" CHECKPOINT RECORD, CLOSES THE
+003570*  TRANSACTION FILES, AND REPORTS HOW MANY RECORDS WERE
+003580*  PROCESSED THIS RUN.
+003590*****************************************************************
+003600 8000-FINALIZE.
+003610     MOVE WS-RUN-ID TO CHK-RUN-ID.
+003620     MOVE WS-TOTAL-PROCESSED TO CHK-LAST-RECORD-NO.
+003630     SET CHK-COMPLETE TO TRUE.
+003640     OPEN OUTPUT CHECKPOINT-FILE.
+003650     WRITE CHECKPOINT-RECORD.
+003660     CLOSE CHECKPOINT-FILE.
+003670     CLOSE TRANS-IN-FILE.
+003680     CLOSE TRANS-OUT-FILE.
+003690     DISPLAY "TRANSACTIONS PROCESSED THIS RUN : " WS-RECORD-COUNT.
+003700 8000-EXIT.
+003710     EXIT.
+003720*
+003730*****************************************************************
+003740*  9999-ABEND
+003750*  TERMINATES THE RUN AFTER A FATAL FILE ERROR. RETURN-CODE WAS
+003760*  ALREADY SET BY THE CALLER.
+003770*****************************************************************
+003780 9999-ABEND.
+003790     STOP RUN.
