@@ -0,0 +1,29 @@
+000100*****************************************************************
+000110*  NUMPAIR.CPY
+000120*  SHARED TWO-NUMBER TRANSACTION RECORD LAYOUT.
+000130*  COPYED BY ANY PROGRAM THAT ACCEPTS, COMPUTES OR REPORTS ON
+000140*  A NUM1/NUM2/RESULT EXTENSION TRANSACTION (HELLO, HELLOBAT,
+000150*  HELLORPT).
+000160*
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ------------------------------------------
+000200*  2026-08-09 KLC   ORIGINAL COPYBOOK - EXTRACTED FROM HELLO'S
+000210*                   INLINE WORKING-STORAGE FIELDS.
+000220*  2026-08-09 KLC   WIDENED TR-RESULT TO S9(10)V99 - TWO
+000230*                   S9(5)V99 OPERANDS CAN MULTIPLY OUT TO A
+000240*                   10-INTEGER-DIGIT PRODUCT, AND THE OLD
+000250*                   S9(7)V99 RESULT FIELD WAS SILENTLY DROPPING
+000260*                   THE HIGH-ORDER DIGITS ON AN ORDINARY LARGE
+000270*                    QTY X PRICE EXTENSION.
+000280*****************************************************************
+000290 01  TRANSACTION-RECORD.
+000300     05  TR-BATCH-ID           PIC X(05)   VALUE "00001".
+000310     05  TR-OPERATION-CODE     PIC X(01)   VALUE "M".
+000320         88  TR-OP-MULTIPLY              VALUE "M".
+000330         88  TR-OP-ADD                   VALUE "A".
+000340         88  TR-OP-SUBTRACT               VALUE "S".
+000350         88  TR-OP-DIVIDE                VALUE "D".
+000360     05  TR-NUM1               PIC S9(5)V99 COMP-3.
+000370     05  TR-NUM2               PIC S9(5)V99 COMP-3.
+000380     05  TR-RESULT             PIC S9(10)V99 COMP-3.
