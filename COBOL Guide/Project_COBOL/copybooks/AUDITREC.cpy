@@ -0,0 +1,27 @@
+000100*****************************************************************
+000110*  AUDITREC.CPY
+000120*  SHARED AUDIT-TRAIL RECORD LAYOUT.
+000130*  COPYED BY ANY INTERACTIVE OR BATCH PROGRAM THAT MUST LEAVE A
+000140*  TRACE OF WHAT WAS KEYED AND COMPUTED, FOR RECONCILIATION
+000150*  AGAINST FINANCE TOTALS AFTER THE FACT.
+000160*
+000170*  MODIFICATION HISTORY
+000180*  DATE       INIT  DESCRIPTION
+000190*  ---------  ----  ------------------------------------------
+000200*  2026-08-09 KLC   ORIGINAL COPYBOOK.
+000210*  2026-08-09 KLC   WIDENED AUD-RESULT TO S9(10)V99 TO MATCH
+000220*                   NUMPAIR'S WIDENED TR-RESULT - AUD-INPUT-1
+000230*                   AND AUD-INPUT-2 ARE ALREADY S9(7)V99, WIDER
+000240*                   THAN TR-NUM1/TR-NUM2'S S9(5)V99, SO THEY
+000250*                   ALREADY HAD ROOM TO SPARE AND DID NOT NEED
+000251*                   TO CHANGE.
+000260*****************************************************************
+000270 01  AUDIT-RECORD.
+000280     05  AUD-DATE              PIC X(08).
+000290     05  AUD-TIME              PIC X(08).
+000300     05  AUD-PROGRAM-ID        PIC X(08).
+000310     05  AUD-OPERATOR-ID       PIC X(08).
+000320     05  AUD-INPUT-1           PIC S9(7)V99.
+000330     05  AUD-INPUT-2           PIC S9(7)V99.
+000340     05  AUD-RESULT            PIC S9(10)V99.
+000350     05  FILLER                PIC X(05).
