@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110*  USERIFC.CPY
+000120*  FIXED-LAYOUT INTERFACE RECORD FOR VALUES KEYED THROUGH
+000130*  USERINPUT. WRITTEN TO A SEQUENTIAL FILE SO A DOWNSTREAM BATCH
+000140*  STEP CAN PICK UP WHAT THE OPERATOR ENTERED WITHOUT RE-KEYING.
+000150*
+000160*  MODIFICATION HISTORY
+000170*  DATE       INIT  DESCRIPTION
+000180*  ---------  ----  ------------------------------------------
+000190*  2026-08-09 KLC   ORIGINAL COPYBOOK.
+000200*****************************************************************
+000210 01  INTERFACE-RECORD.
+000220     05  IF-ENTRY-NO           PIC 9(05).
+000230     05  IF-VALUE              PIC S9(07).
+000240     05  FILLER                PIC X(08).
