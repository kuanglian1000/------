@@ -0,0 +1,17 @@
+000100*****************************************************************
+000110*  CHKPT.CPY
+000120*  RUN-CONTROL / CHECKPOINT RECORD LAYOUT FOR BATCH DRIVERS
+000130*  THAT SUPPORT CHECKPOINT/RESTART PROCESSING.
+000140*
+000150*  MODIFICATION HISTORY
+000160*  DATE       INIT  DESCRIPTION
+000170*  ---------  ----  ------------------------------------------
+000180*  2026-08-09 KLC   ORIGINAL COPYBOOK - WRITTEN FOR HELLOBAT.
+000190*****************************************************************
+000200 01  CHECKPOINT-RECORD.
+000210     05  CHK-RUN-ID            PIC X(08).
+000220     05  CHK-LAST-RECORD-NO    PIC 9(07).
+000230     05  CHK-STATUS            PIC X(01).
+000240         88  CHK-IN-PROGRESS             VALUE "I".
+000250         88  CHK-COMPLETE                VALUE "C".
+000260     05  FILLER                PIC X(10).
