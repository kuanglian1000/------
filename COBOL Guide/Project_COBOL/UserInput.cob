@@ -1,12 +1,226 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. USERINPUT.
-           DATA DIVISION.
-               WORKING-STORAGE SECTION.
-               01 n binary-long.
-               01 i binary-long.
-               01 s binary-long value 0.
-           PROCEDURE DIVISION.
-               display "enter a positive integer".
-               accept n.
-               display "Your input is " n.
-                                     
\ No newline at end of file
+000100*****************************************************************
+000110*  IDENTIFICATION DIVISION.
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID.     USERINPUT.
+000140 AUTHOR.         K.L. CHENG.
+000150 INSTALLATION.   BATCH-CONTROL DESK.
+000160 DATE-WRITTEN.   2024-11-04.
+000170 DATE-COMPILED.
+000180*****************************************************************
+000190*  MODIFICATION HISTORY
+000200*  DATE       INIT  DESCRIPTION
+000210*  ---------  ----  ------------------------------------------
+000220*  2024-11-04 KLC   ORIGINAL - ACCEPT ONE INTEGER AND DISPLAY IT.
+000230*  2026-08-09 KLC   LOOP OVER MULTIPLE ENTRIES WITH A 9999
+000240*                   SENTINEL, ACCUMULATE THE RUNNING TOTAL IN S
+000250*                   AND THE ENTRY COUNT IN I, AND DISPLAY BOTH
+000260*                   WHEN THE OPERATOR STOPS.
+000270*  2026-08-09 KLC   VALIDATE EACH ENTRY AS NUMERIC AND POSITIVE,
+000280*                   RE-PROMPTING THE OPERATOR UNTIL A VALID VALUE
+000290*                   OR THE STOP SENTINEL IS KEYED.
+000300*  2026-08-09 KLC   APPEND AN AUDIT RECORD FOR EACH ACCEPTED
+000310*                   ENTRY TO THE SHARED AUDITLOG FILE SO A
+000320*                   RUNNING TOTAL CAN BE TRACED BACK TO THE
+000330*                   ENTRIES THAT PRODUCED IT.
+000340*  2026-08-09 KLC   ALSO WRITE EACH ACCEPTED ENTRY TO THE
+000350*                   USERIFC INTERFACE FILE, IN A FIXED LAYOUT, SO
+000360*                   A DOWNSTREAM BATCH STEP CAN CONSUME WHAT WAS
+000370*                   KEYED IN INTERACTIVELY WITHOUT RE-KEYING IT.
+000375*  2026-08-09 KLC   WIDENED THE RAW ACCEPT FIELD SO AN ENTRY
+000376*                   LONGER THAN 5 DIGITS IS SEEN IN FULL INSTEAD
+000377*                   OF BEING SILENTLY TRUNCATED TO 5 CHARACTERS -
+000378*                   A SIGNIFICANT LENGTH OVER 5 IS NOW REJECTED
+000379*                   AND RE-PROMPTED LIKE ANY OTHER INVALID ENTRY.
+000381*  2026-08-09 KLC   NOTE - USERIFC'S ENTRY-NO/VALUE LAYOUT IS NOT
+000382*                   NUMPAIR-SHAPED AND HELLOBAT DOES NOT READ IT;
+000383*                   IT IS A SIMPLE RECORD OF WHAT AN OPERATOR
+000384*                   KEYED, FOR WHATEVER FUTURE STEP WANTS TO PICK
+000385*                   IT UP, NOT A FEED FOR THE EXISTING BATCH
+000386*                   TRANSACTION DRIVER.
+000387*****************************************************************
+000390*
+000400 ENVIRONMENT DIVISION.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT AUDIT-FILE
+000440         ASSIGN TO AUDITLOG
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS WS-AUDIT-STATUS.
+000470     SELECT INTERFACE-FILE
+000480         ASSIGN TO USERIFC
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS WS-IFC-STATUS.
+000510*
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  AUDIT-FILE
+000550     LABEL RECORDS ARE STANDARD
+000560     COPY AUDITREC.
+000570 FD  INTERFACE-FILE
+000580     LABEL RECORDS ARE STANDARD
+000590     COPY USERIFC.
+000600*
+000610 WORKING-STORAGE SECTION.
+000620*
+000630*    -------------------------------------------------------
+000640*    RUNNING-TOTAL FIELDS.
+000650*    -------------------------------------------------------
+000660 77  N                     BINARY-LONG.
+000670 77  I                     BINARY-LONG               VALUE 0.
+000680 77  S                     BINARY-LONG               VALUE 0.
+000690*
+000700*    -------------------------------------------------------
+000710*    RAW ACCEPT FIELD AND ITS EDIT WORK FIELDS - USED TO
+000720*    NUMERIC-EDIT CHECK THE OPERATOR'S ENTRY BEFORE IT IS
+000730*    MOVED INTO THE BINARY WORK FIELD N. THE FIELD IS WIDER
+000740*    THAN THE 5 SIGNIFICANT DIGITS N CAN HOLD SO AN OVERLONG
+000741*    ENTRY IS SEEN IN FULL (AND REJECTED) RATHER THAN
+000742*    TRUNCATED BY THE ACCEPT ITSELF. THE ENTRY IS LEFT-
+000743*    JUSTIFIED BY ACCEPT, SO THE TRAILING-SPACE COUNT IS
+000744*    TALLIED TO FIND HOW MANY CHARACTERS ARE SIGNIFICANT.
+000760*    -------------------------------------------------------
+000770 77  WS-N-EDIT             PIC X(20).
+000780 77  WS-TRAILING-SPACES    PIC 9(02)                 VALUE 0.
+000790 77  WS-SIGNIFICANT-LEN    PIC 9(02)                 VALUE 0.
+000800*
+000810*    -------------------------------------------------------
+000820*    INTERFACE FILE STATUS.
+000830*    -------------------------------------------------------
+000840 77  WS-AUDIT-STATUS       PIC X(02)                 VALUE "00".
+000850 77  WS-IFC-STATUS         PIC X(02)                 VALUE "00".
+000860*
+000870*    -------------------------------------------------------
+000880*    CONTROL SWITCHES.
+000890*    -------------------------------------------------------
+000900 01  SW-END-OF-INPUT       PIC X(01)                 VALUE "N".
+000910     88  END-OF-INPUT                               VALUE "Y".
+000920 01  SW-VALID-ENTRY        PIC X(01)                 VALUE "N".
+000930     88  VALID-ENTRY                                VALUE "Y".
+000940*
+000950 PROCEDURE DIVISION.
+000960*
+000970*****************************************************************
+000980*  0000-MAINLINE
+000990*  DRIVES THE ACCEPT/ACCUMULATE LOOP UNTIL THE OPERATOR ENTERS
+001000*  THE STOP SENTINEL, THEN DISPLAYS THE RUNNING TOTAL AND COUNT.
+001010*****************************************************************
+001020 0000-MAINLINE.
+001030     PERFORM 2000-PROCESS-ONE-ENTRY THRU 2000-EXIT
+001040         UNTIL END-OF-INPUT.
+001050     PERFORM 8000-DISPLAY-TOTALS THRU 8000-EXIT.
+001060     STOP RUN.
+001070*
+001080*****************************************************************
+001090*  2000-PROCESS-ONE-ENTRY
+001100*  OBTAINS ONE VALID INTEGER (OR THE STOP SENTINEL) AND, UNLESS
+001110*  THE OPERATOR IS STOPPING, ADDS IT TO THE RUNNING TOTAL, BUMPS
+001120*  THE ENTRY COUNT, AND WRITES THE AUDIT AND INTERFACE RECORDS.
+001130*****************************************************************
+001140 2000-PROCESS-ONE-ENTRY.
+001150     MOVE "N" TO SW-VALID-ENTRY.
+001160     PERFORM 2100-ACCEPT-AND-VALIDATE THRU 2100-EXIT
+001170         UNTIL VALID-ENTRY OR END-OF-INPUT.
+001180     IF NOT END-OF-INPUT
+001190         ADD N TO S
+001200         ADD 1 TO I
+001210         DISPLAY "YOUR INPUT IS " N
+001220         PERFORM 7000-WRITE-AUDIT-RECORD THRU 7000-EXIT
+001230         PERFORM 7100-WRITE-INTERFACE-RECORD THRU 7100-EXIT
+001240     END-IF.
+001250 2000-EXIT.
+001260     EXIT.
+001270*
+001280*****************************************************************
+001290*  2100-ACCEPT-AND-VALIDATE
+001300*  PROMPTS FOR AND ACCEPTS ONE ENTRY. TALLIES THE TRAILING
+001310*  SPACES ACCEPT LEFT BEHIND SO ONLY THE SIGNIFICANT CHARACTERS
+001320*  ARE NUMERIC-EDIT CHECKED, REJECTS A BLANK, NON-NUMERIC OR
+001330*  NON-POSITIVE ENTRY, AND LEAVES VALID-ENTRY FALSE SO THE
+001340*  CALLER RE-PROMPTS.
+001350*****************************************************************
+001360 2100-ACCEPT-AND-VALIDATE.
+001370     DISPLAY "ENTER A POSITIVE INTEGER, UP TO 5 DIGITS "
+001371         "(9999 TO STOP) : ".
+001380     ACCEPT WS-N-EDIT.
+001420     MOVE 0 TO WS-TRAILING-SPACES.
+001430     INSPECT WS-N-EDIT TALLYING WS-TRAILING-SPACES
+001440         FOR TRAILING SPACES.
+001450     COMPUTE WS-SIGNIFICANT-LEN = 20 - WS-TRAILING-SPACES.
+001451     IF WS-SIGNIFICANT-LEN = 4 AND WS-N-EDIT(1:4) = "9999"
+001452         SET END-OF-INPUT TO TRUE
+001453     ELSE
+001460         IF WS-SIGNIFICANT-LEN = 0
+001470             DISPLAY "*** INVALID ENTRY - NUMERIC DIGITS ONLY, "
+001480                 "TRY AGAIN ***"
+001481         ELSE
+001482             IF WS-SIGNIFICANT-LEN > 5
+001483                 DISPLAY "*** INVALID ENTRY - NO MORE THAN 5 "
+001484                     "DIGITS, TRY AGAIN ***"
+001485             ELSE
+001486                 IF WS-N-EDIT(1:WS-SIGNIFICANT-LEN) IS NOT NUMERIC
+001487                     DISPLAY "*** INVALID ENTRY - NUMERIC DIGITS "
+001488                         "ONLY, TRY AGAIN ***"
+001489                 ELSE
+001510                     MOVE WS-N-EDIT(1:WS-SIGNIFICANT-LEN) TO N
+001520                     IF N > 0
+001530                         SET VALID-ENTRY TO TRUE
+001540                     ELSE
+001550                         DISPLAY "*** INVALID ENTRY - MUST BE A "
+001560                             "POSITIVE INTEGER, TRY AGAIN ***"
+001570                     END-IF
+001571                 END-IF
+001580             END-IF
+001589         END-IF
+001590     END-IF.
+001600 2100-EXIT.
+001610     EXIT.
+001620*
+001630*****************************************************************
+001640*  7000-WRITE-AUDIT-RECORD
+001650*  APPENDS ONE AUDIT RECORD FOR THIS ENTRY TO THE SHARED
+001660*  AUDITLOG FILE. THE FILE IS CREATED ON ITS FIRST USE.
+001670*****************************************************************
+001680 7000-WRITE-AUDIT-RECORD.
+001690     OPEN EXTEND AUDIT-FILE.
+001700     IF WS-AUDIT-STATUS = "35"
+001710         OPEN OUTPUT AUDIT-FILE
+001720     END-IF.
+001730     ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+001740     ACCEPT AUD-TIME FROM TIME.
+001750     MOVE "USERINPUT" TO AUD-PROGRAM-ID.
+001760     ACCEPT AUD-OPERATOR-ID FROM ENVIRONMENT "USER".
+001770     MOVE N TO AUD-INPUT-1.
+001780     MOVE ZERO TO AUD-INPUT-2.
+001790     MOVE S TO AUD-RESULT.
+001800     WRITE AUDIT-RECORD.
+001810     CLOSE AUDIT-FILE.
+001820 7000-EXIT.
+001830     EXIT.
+001840*
+001850*****************************************************************
+001860*  7100-WRITE-INTERFACE-RECORD
+001870*  APPENDS ONE FIXED-LAYOUT RECORD FOR THIS ENTRY TO THE SHARED
+001880*  USERIFC FILE SO A DOWNSTREAM BATCH STEP CAN READ BACK WHAT
+001890*  WAS KEYED. THE FILE IS CREATED ON ITS FIRST USE.
+001900*****************************************************************
+001910 7100-WRITE-INTERFACE-RECORD.
+001920     OPEN EXTEND INTERFACE-FILE.
+001930     IF WS-IFC-STATUS = "35"
+001940         OPEN OUTPUT INTERFACE-FILE
+001950     END-IF.
+001960     MOVE I TO IF-ENTRY-NO.
+001970     MOVE N TO IF-VALUE.
+001980     WRITE INTERFACE-RECORD.
+001990     CLOSE INTERFACE-FILE.
+002000 7100-EXIT.
+002010     EXIT.
+002020*
+002030*****************************************************************
+002040*  8000-DISPLAY-TOTALS
+002050*  SHOWS THE RUNNING TOTAL AND THE NUMBER OF ENTRIES ACCEPTED.
+002060*****************************************************************
+002070 8000-DISPLAY-TOTALS.
+002080     DISPLAY "ENTRIES ACCEPTED : " I.
+002090     DISPLAY "RUNNING TOTAL    : " S.
+002100 8000-EXIT.
+002110     EXIT.
