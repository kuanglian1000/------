@@ -0,0 +1,245 @@
+000100*****************************************************************
+000110*  IDENTIFICATION DIVISION.
+000120 IDENTIFICATION DIVISION.
+000130 PROGRAM-ID.     HELLORPT.
+000140 AUTHOR.         K.L. CHENG.
+000150 INSTALLATION.   BATCH-CONTROL DESK.
+000160 DATE-WRITTEN.   2026-08-09.
+000170 DATE-COMPILED.
+000180*****************************************************************
+000190*  MODIFICATION HISTORY
+000200*  DATE       INIT  DESCRIPTION
+000210*  ---------  ----  ------------------------------------------
+000220*  2026-08-09 KLC   ORIGINAL - CONTROL-BREAK SUMMARY REPORT OVER
+000230*                   HELLOBAT'S EXTENSION RESULTS. GROUPS BY
+000240*                   TR-BATCH-ID, PRINTING A DETAIL LINE PER
+000250*                   TRANSACTION, A SUBTOTAL AT EACH BATCH BREAK,
+000260*                   AND A GRAND TOTAL AT END OF FILE.
+000270*  2026-08-09 KLC   DETAIL, SUBTOTAL AND GRAND TOTAL LINES NOW
+000280*                   MOVE THE PACKED-DECIMAL AMOUNTS THROUGH
+000290*                   NUMERIC-EDITED WORK FIELDS BEFORE DISPLAY SO
+000300*                   THE REPORT SHOWS A DECIMAL POINT INSTEAD OF
+000310*                   A RAW DIGIT STRING.
+000320*  2026-08-09 KLC   HELLOBAT DOES NOT GUARANTEE TRANSOUT ARRIVES
+000330*                   SORTED BY BATCH-ID, SO THE CONTROL-BREAK
+000340*                   READ NOW RUNS AGAINST A COPY OF THE RESULT
+000350*                   FILE SORTED ON ASCENDING TR-BATCH-ID INSTEAD
+000360*                   OF THE RAW FILE, SO EACH BATCH PRODUCES ONE
+000370*                   SUBTOTAL NO MATTER WHAT ORDER THE DAY'S
+000380*                   TRANSACTIONS WERE KEYED OR PROCESSED IN. THE
+000390*                   SUBTOTAL/GRAND-TOTAL ACCUMULATORS AND THEIR
+000400*                   EDIT PICTURES WERE ALSO WIDENED TO MATCH
+000410*                   NUMPAIR'S WIDENED TR-RESULT.
+000411*  2026-08-09 KLC   ADDED ON SIZE ERROR TO THE SUBTOTAL AND GRAND
+000412*                   TOTAL ADD STATEMENTS TO MATCH THE OVERFLOW
+000413*                   TRAPPING ALREADY IN PLACE ON EVERY OTHER
+000414*                   ARITHMETIC STATEMENT IN THIS CHANGE SET.
+000420*****************************************************************
+000430*
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT TRANS-RESULT-FILE
+000480         ASSIGN TO TRANSOUT
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS WS-TRANS-STATUS.
+000510     SELECT TRANS-SORTED-FILE
+000520         ASSIGN TO TRANSSRT
+000530         ORGANIZATION IS SEQUENTIAL
+000540         FILE STATUS IS WS-SORTED-STATUS.
+000550     SELECT SORT-WORK-FILE
+000560         ASSIGN TO SRTWK01.
+000570*
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  TRANS-RESULT-FILE
+000610     LABEL RECORDS ARE STANDARD
+000620     RECORDING MODE IS F.
+000630     COPY NUMPAIR.
+000640 SD  SORT-WORK-FILE.
+000650     COPY NUMPAIR REPLACING ==TRANSACTION-RECORD==
+000660         BY ==SORT-RECORD==.
+000670 FD  TRANS-SORTED-FILE
+000680     LABEL RECORDS ARE STANDARD
+000690     RECORDING MODE IS F.
+000700     COPY NUMPAIR REPLACING ==TRANSACTION-RECORD==
+000710         BY ==TRANS-SORTED-RECORD==.
+000720*
+000730 WORKING-STORAGE SECTION.
+000740*
+000750*    -------------------------------------------------------
+000760*    FILE STATUS AND REPORT ACCUMULATORS.
+000770*    -------------------------------------------------------
+000780 77  WS-TRANS-STATUS       PIC X(02)                 VALUE "00".
+000790 77  WS-SORTED-STATUS      PIC X(02)                 VALUE "00".
+000800 77  WS-BATCH-SUBTOTAL     PIC S9(11)V99 COMP-3      VALUE 0.
+000810 77  WS-GRAND-TOTAL        PIC S9(12)V99 COMP-3      VALUE 0.
+000820 77  WS-DETAIL-COUNT       BINARY-LONG               VALUE 0.
+000830 77  WS-BATCH-COUNT        BINARY-LONG               VALUE 0.
+000840*
+000850*    -------------------------------------------------------
+000860*    NUMERIC-EDITED WORK FIELDS - THE REPORT LINES SHOW
+000870*    DOLLARS-AND-CENTS, NOT RAW PACKED-DECIMAL DIGITS.
+000880*    -------------------------------------------------------
+000890 77  WS-NUM1-EDIT          PIC -(5)9.99.
+000900 77  WS-NUM2-EDIT          PIC -(5)9.99.
+000910 77  WS-RESULT-EDIT        PIC -(10)9.99.
+000920 77  WS-SUBTOTAL-EDIT      PIC -(11)9.99.
+000930 77  WS-GRAND-TOTAL-EDIT   PIC -(12)9.99.
+000940*
+000950*    -------------------------------------------------------
+000960*    CONTROL-BREAK FIELD - HOLDS THE BATCH-ID OF THE GROUP
+000970*    CURRENTLY BEING ACCUMULATED.
+000980*    -------------------------------------------------------
+000990 01  WS-PREV-BATCH-ID      PIC X(05)                 VALUE SPACES.
+001000*
+001010*    -------------------------------------------------------
+001020*    CONTROL SWITCHES.
+001030*    -------------------------------------------------------
+001040 01  SW-END-OF-FILE        PIC X(01)                 VALUE "N".
+001050     88  END-OF-FILE                                VALUE "Y".
+001060 01  SW-FIRST-RECORD       PIC X(01)                 VALUE "Y".
+001070     88  FIRST-RECORD                               VALUE "Y".
+001080*
+001090 PROCEDURE DIVISION.
+001100*
+001110*****************************************************************
+001120*  0000-MAINLINE
+001130*  OPENS THE RESULT FILE, DRIVES THE DETAIL/CONTROL-BREAK LOOP
+001140*  UNTIL END OF FILE, THEN PRINTS THE FINAL TOTALS AND CLOSES
+001150*  DOWN.
+001160*****************************************************************
+001170 0000-MAINLINE.
+001180     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001190     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001200         UNTIL END-OF-FILE.
+001210     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001220     STOP RUN.
+001230*
+001240*****************************************************************
+001250*  1000-INITIALIZE
+001260*  SORTS THE RESULT FILE INTO ASCENDING TR-BATCH-ID ORDER SO THE
+001270*  CONTROL BREAK BELOW SEES EACH BATCH'S TRANSACTIONS TOGETHER
+001280*  REGARDLESS OF THE ORDER HELLOBAT WROTE THEM IN, OPENS THE
+001290*  SORTED FILE, PRINTS THE REPORT HEADING, AND PRIMES THE LOOP
+001300*  WITH THE FIRST RECORD.
+001310*****************************************************************
+001320 1000-INITIALIZE.
+001330     SORT SORT-WORK-FILE
+001340         ON ASCENDING KEY TR-BATCH-ID OF SORT-RECORD
+001350         USING TRANS-RESULT-FILE
+001360         GIVING TRANS-SORTED-FILE.
+001370     OPEN INPUT TRANS-SORTED-FILE.
+001380     IF WS-SORTED-STATUS NOT = "00"
+001390         DISPLAY "*** ERROR OPENING TRANSSRT - STATUS "
+001400             WS-SORTED-STATUS
+001410         MOVE 16 TO RETURN-CODE
+001420         GO TO 9999-ABEND
+001430     END-IF.
+001440     DISPLAY "               BATCH EXTENSION SUMMARY REPORT".
+001450     DISPLAY "BATCH  OP  NUM1        NUM2        RESULT".
+001460     PERFORM 2100-READ-TRANS-RESULT THRU 2100-EXIT.
+001470 1000-EXIT.
+001480     EXIT.
+001490*
+001500*****************************************************************
+001510*  2000-PROCESS-RECORD
+001520*  PRINTS A SUBTOTAL WHEN THE BATCH-ID CHANGES, PRINTS THE
+001530*  DETAIL LINE FOR THE CURRENT TRANSACTION, ACCUMULATES THE
+001540*  SUBTOTAL AND GRAND TOTAL, AND READS THE NEXT RECORD.
+001550*****************************************************************
+001560 2000-PROCESS-RECORD.
+001570     IF FIRST-RECORD
+001580         MOVE TR-BATCH-ID OF TRANS-SORTED-RECORD
+001590             TO WS-PREV-BATCH-ID
+001600     ELSE
+001610         IF TR-BATCH-ID OF TRANS-SORTED-RECORD
+001620                 NOT = WS-PREV-BATCH-ID
+001630             PERFORM 7000-PRINT-SUBTOTAL THRU 7000-EXIT
+001640             MOVE TR-BATCH-ID OF TRANS-SORTED-RECORD
+001650                 TO WS-PREV-BATCH-ID
+001660         END-IF
+001670     END-IF.
+001680     PERFORM 7100-PRINT-DETAIL THRU 7100-EXIT.
+001690     ADD TR-RESULT OF TRANS-SORTED-RECORD TO WS-BATCH-SUBTOTAL
+001691         ON SIZE ERROR
+001692             DISPLAY "*** BATCH SUBTOTAL TOO LARGE FOR BATCH "
+001693                 WS-PREV-BATCH-ID " - SUBTOTAL MAY BE WRONG ***"
+001694     END-ADD.
+001695     ADD TR-RESULT OF TRANS-SORTED-RECORD TO WS-GRAND-TOTAL
+001696         ON SIZE ERROR
+001697             DISPLAY "*** GRAND TOTAL TOO LARGE - GRAND TOTAL "
+001698                 "MAY BE WRONG ***"
+001699     END-ADD.
+001700     ADD 1 TO WS-DETAIL-COUNT.
+001720     MOVE "N" TO SW-FIRST-RECORD.
+001730     PERFORM 2100-READ-TRANS-RESULT THRU 2100-EXIT.
+001740 2000-EXIT.
+001750     EXIT.
+001760*
+001770*****************************************************************
+001780*  2100-READ-TRANS-RESULT
+001790*  READS THE NEXT EXTENSION RESULT FROM THE SORTED FILE, SETTING
+001800*  END-OF-FILE WHEN EXHAUSTED.
+001810*****************************************************************
+001820 2100-READ-TRANS-RESULT.
+001830     READ TRANS-SORTED-FILE
+001840         AT END
+001850             SET END-OF-FILE TO TRUE
+001860     END-READ.
+001870 2100-EXIT.
+001880     EXIT.
+001890*
+001900*****************************************************************
+001910*  7000-PRINT-SUBTOTAL
+001920*  PRINTS THE SUBTOTAL LINE FOR THE BATCH JUST FINISHED AND
+001930*  RESETS THE ACCUMULATOR FOR THE NEXT ONE.
+001940*****************************************************************
+001950 7000-PRINT-SUBTOTAL.
+001960     DISPLAY "       ---------------------------------------".
+001970     MOVE WS-BATCH-SUBTOTAL TO WS-SUBTOTAL-EDIT.
+001980     DISPLAY "BATCH " WS-PREV-BATCH-ID " SUBTOTAL        : "
+001990         WS-SUBTOTAL-EDIT.
+002000     MOVE 0 TO WS-BATCH-SUBTOTAL.
+002010     ADD 1 TO WS-BATCH-COUNT.
+002020 7000-EXIT.
+002030     EXIT.
+002040*
+002050*****************************************************************
+002060*  7100-PRINT-DETAIL
+002070*  PRINTS ONE DETAIL LINE FOR THE CURRENT TRANSACTION.
+002080*****************************************************************
+002090 7100-PRINT-DETAIL.
+002100     MOVE TR-NUM1 OF TRANS-SORTED-RECORD TO WS-NUM1-EDIT.
+002110     MOVE TR-NUM2 OF TRANS-SORTED-RECORD TO WS-NUM2-EDIT.
+002120     MOVE TR-RESULT OF TRANS-SORTED-RECORD TO WS-RESULT-EDIT.
+002130     DISPLAY TR-BATCH-ID OF TRANS-SORTED-RECORD " "
+002140         TR-OPERATION-CODE OF TRANS-SORTED-RECORD "   "
+002150         WS-NUM1-EDIT "  " WS-NUM2-EDIT "  " WS-RESULT-EDIT.
+002160 7100-EXIT.
+002170     EXIT.
+002180*
+002190*****************************************************************
+002200*  8000-FINALIZE
+002210*  PRINTS THE FINAL SUBTOTAL (IF ANY RECORDS WERE READ) AND THE
+002220*  GRAND TOTAL, THEN CLOSES THE SORTED RESULT FILE.
+002230*****************************************************************
+002240 8000-FINALIZE.
+002250     IF NOT FIRST-RECORD
+002260         PERFORM 7000-PRINT-SUBTOTAL THRU 7000-EXIT
+002270     END-IF.
+002280     DISPLAY "       =======================================".
+002290     MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-EDIT.
+002300     DISPLAY "GRAND TOTAL - " WS-BATCH-COUNT " BATCHES, "
+002310         WS-DETAIL-COUNT " TRANSACTIONS : " WS-GRAND-TOTAL-EDIT.
+002320     CLOSE TRANS-SORTED-FILE.
+002330 8000-EXIT.
+002340     EXIT.
+002350*
+002360*****************************************************************
+002370*  9999-ABEND
+002380*  TERMINATES THE RUN AFTER A FATAL FILE ERROR. RETURN-CODE WAS
+002390*  ALREADY SET BY THE CALLER.
+002400*****************************************************************
+002410 9999-ABEND.
+002420     STOP RUN.
